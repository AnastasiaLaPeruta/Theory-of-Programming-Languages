@@ -1,46 +1,279 @@
-IDENTIFICATION DIVISION. 
+IDENTIFICATION DIVISION.
         PROGRAM-ID. CAESAR-CIPHER.
-        
+
         ENVIRONMENT DIVISION.
-        
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MSG-IN-FILE ASSIGN TO "data/CAESARIN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS MSG-IN-STATUS.
+            SELECT AUDIT-FILE ASSIGN TO "CAESARAUD.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS AUDIT-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CAESARCKP.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CHECKPOINT-STATUS.
+            SELECT EXCEPTION-FILE ASSIGN TO "CAESAREXC.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS EXCEPTION-STATUS.
+            SELECT SOLVE-REPORT-FILE ASSIGN TO "CAESARRPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS SOLVE-RPT-STATUS.
+
         DATA DIVISION.
-        
+
+        FILE SECTION.
+        FD MSG-IN-FILE.
+        01 MSG-IN-RECORD PIC X(133).
+
+        FD CHECKPOINT-FILE.
+        01 CHECKPOINT-RECORD.
+            05 CKP-COUNT PIC 9(6).
+
+        FD AUDIT-FILE.
+        01 AUDIT-RECORD.
+            05 AUDIT-TIMESTAMP PIC X(21).
+            05 FILLER          PIC X.
+            05 AUDIT-OPERATOR  PIC X(20).
+            05 FILLER          PIC X.
+            05 AUDIT-SHIFT     PIC 99.
+            05 FILLER          PIC X.
+            05 AUDIT-INPUT-LEN PIC 999.
+            05 FILLER          PIC X.
+            05 AUDIT-CIPHER-MODE PIC 9.
+            05 FILLER          PIC X.
+            05 AUDIT-KEYWORD   PIC X(30).
+
+        FD EXCEPTION-FILE.
+        01 EXCEPTION-RECORD.
+            05 EXC-MESSAGE     PIC X(99).
+            05 FILLER          PIC X.
+            05 EXC-REASON      PIC X(50).
+            05 FILLER          PIC X.
+            05 EXC-CHAR        PIC X.
+            05 FILLER          PIC X.
+            05 EXC-POSITION    PIC 999.
+
+        FD SOLVE-REPORT-FILE.
+        01 SOLVE-REPORT-RECORD PIC X(160).
+
         WORKING-STORAGE SECTION.
-        01 testString PIC x(99) VALUE "HAL".
-        01 Result PIC x(99). 
+        01 MSG-IN-STATUS PIC XX.
+        01 AUDIT-STATUS PIC XX.
+        01 CHECKPOINT-STATUS PIC XX.
+        01 EXCEPTION-STATUS PIC XX.
+        01 SOLVE-RPT-STATUS PIC XX.
+        01 WS-OPERATOR PIC X(20).
+        01 WS-TIMESTAMP PIC X(21).
+        01 WS-RECORD-COUNT PIC 9(6) VALUE 0.
+        01 WS-RESTART-COUNT PIC 9(6) VALUE 0.
+        01 WS-SKIP-COUNT PIC 9(6) VALUE 0.
+        01 CHECKPOINT-INTERVAL PIC 99 VALUE 5.
+        01 MSG-IN-EOF PIC X VALUE "N".
+        01 WS-PARM-SHIFT PIC 99 VALUE 0.
+        01 Result PIC x(99).
         01 newString PIC x(99).
-        01 atoz PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+        01 atoz PIC X(62) VALUE
+            "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789".
         01 stringLength PIC 99.
         01 stringShift PIC 99 VALUE 2.
         01 CharCount PIC 99.
         01 searchChar PIC x(1).
-        01 shiftPos PIC 99.
-        01 maxShift PIC 99 VALUE 26.
+        01 maxShift PIC 99 VALUE 62.
         01 adjustedMaxShift PIC 99.
         01 i PIC 99 VALUE 1.
         01 displayShift PIC 99.
-        01 sIndex PIC 99 VALUE 1.
+        01 sIndex PIC 999 VALUE 1.
         01 currentShift PIC S99.
         01 n PIC 99.
         01 loopShift PIC S99.
-        01 oldPos       PIC 99.
+
+        01 CANDIDATE-TABLE.
+            05 CAND-ENTRY OCCURS 63 TIMES INDEXED BY CIDX.
+                10 CAND-SHIFT PIC S99.
+                10 CAND-TEXT PIC X(99).
+                10 CAND-SCORE PIC 999.
+        01 NUM-CANDIDATES PIC 99 VALUE 0.
+        01 COMMON-CHARS PIC X(25) VALUE
+            "ETAOINSHRDLUetaoinshrdlu ".
+        01 CHK-POS PIC 99.
+        01 SCORE-TEMP PIC 999.
+        01 SCORE-CHAR-COUNT PIC 999.
+        01 SCR-POS PIC 99.
+        01 BEST-INDEX PIC 99 VALUE 1.
+        01 BEST-SCORE PIC 999 VALUE 0.
+        01 BEST-SHIFT PIC S99 VALUE 0.
+        01 BEST-TEXT PIC X(99).
+
+        01 WS-RAW-LENGTH PIC 999.
+        01 WS-EXC-POSITION PIC 999.
+
+        01 RPT-PAGE-NUM PIC 99 VALUE 0.
+        01 RPT-LINE-COUNT PIC 99 VALUE 0.
+        01 RPT-LINES-PER-PAGE PIC 99 VALUE 20.
+        01 RPT-SHIFT-EDIT PIC --9.
+        01 RPT-SCORE-EDIT PIC ZZ9.
+
+        01 WS-CIPHER-MODE PIC 9 VALUE 1.
+        01 WS-CIPHER-FUNCTION PIC X.
+        01 WS-CIPHER-SHIFT PIC S999.
+        01 WS-CIPHER-RC PIC 9.
+        01 WS-KEYWORD PIC X(30) VALUE SPACES.
+        01 WS-KEY-LEN PIC 99 VALUE 0.
+        01 WS-KEY-POS PIC 99 VALUE 0.
+        01 WS-KEY-CHAR PIC X VALUE SPACE.
+        01 WS-SOLVE-MODE PIC 9 VALUE 1.
 
 
 
-        
-        PROCEDURE DIVISION. 
-        
-        MOVE FUNCTION UPPER-CASE(testString) TO Result.
+
+        PROCEDURE DIVISION.
+
+        MAIN-PARA.
+        PERFORM Get-Parameters.
+        PERFORM Read-Checkpoint.
+        OPEN INPUT MSG-IN-FILE.
+        IF MSG-IN-STATUS NOT = "00"
+            DISPLAY "Unable to open data/CAESARIN.DAT, status "
+                MSG-IN-STATUS
+            STOP RUN
+        END-IF.
+
+        IF WS-RESTART-COUNT > 0
+            OPEN EXTEND AUDIT-FILE
+        ELSE
+            OPEN OUTPUT AUDIT-FILE
+        END-IF.
+        IF AUDIT-STATUS NOT = "00"
+            DISPLAY "Unable to open CAESARAUD.DAT, status " AUDIT-STATUS
+            STOP RUN
+        END-IF.
+
+        IF WS-RESTART-COUNT > 0
+            OPEN EXTEND EXCEPTION-FILE
+        ELSE
+            OPEN OUTPUT EXCEPTION-FILE
+        END-IF.
+        IF EXCEPTION-STATUS NOT = "00"
+            DISPLAY "Unable to open CAESAREXC.DAT, status "
+                EXCEPTION-STATUS
+            STOP RUN
+        END-IF.
+
+        IF WS-RESTART-COUNT > 0
+            OPEN EXTEND SOLVE-REPORT-FILE
+        ELSE
+            OPEN OUTPUT SOLVE-REPORT-FILE
+        END-IF.
+        IF SOLVE-RPT-STATUS NOT = "00"
+            DISPLAY "Unable to open CAESARRPT.DAT, status "
+                SOLVE-RPT-STATUS
+            STOP RUN
+        END-IF.
+
+        MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+        IF WS-RESTART-COUNT > 0
+            DISPLAY "Restarting after checkpoint, skipping "
+                WS-RESTART-COUNT " completed record(s)."
+            PERFORM Read-Next-Message
+                VARYING WS-SKIP-COUNT FROM 1 BY 1
+                UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                OR MSG-IN-EOF = "Y"
+        END-IF.
+
+        PERFORM Read-Next-Message.
+        PERFORM UNTIL MSG-IN-EOF = "Y"
+            PERFORM Process-Message
+            ADD 1 TO WS-RECORD-COUNT
+            IF FUNCTION MOD(WS-RECORD-COUNT, CHECKPOINT-INTERVAL) = 0
+                PERFORM Write-Checkpoint
+            END-IF
+            PERFORM Read-Next-Message
+        END-PERFORM.
+
+        MOVE 0 TO WS-RECORD-COUNT.
+        PERFORM Write-Checkpoint.
+
+        CLOSE MSG-IN-FILE.
+        CLOSE AUDIT-FILE.
+        CLOSE EXCEPTION-FILE.
+        CLOSE SOLVE-REPORT-FILE.
+        STOP RUN.
+
+        Get-Parameters.
+        DISPLAY "Enter shift (control card, blank keeps default 2): "
+            WITH NO ADVANCING.
+        ACCEPT WS-PARM-SHIFT FROM SYSIN.
+        IF WS-PARM-SHIFT > 0
+            MOVE WS-PARM-SHIFT TO stringShift
+        END-IF.
+        DISPLAY "Enter Vigenere keyword (blank keeps Caesar shift): "
+            WITH NO ADVANCING.
+        ACCEPT WS-KEYWORD FROM SYSIN.
+        MOVE FUNCTION TRIM(WS-KEYWORD) TO WS-KEYWORD.
+        IF WS-KEYWORD NOT = SPACES
+            MOVE 2 TO WS-CIPHER-MODE
+            COMPUTE WS-KEY-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-KEYWORD))
+        ELSE
+            MOVE 1 TO WS-CIPHER-MODE
+        END-IF.
+        ACCEPT WS-OPERATOR FROM ENVIRONMENT "USER".
+
+        Read-Next-Message.
+        READ MSG-IN-FILE
+            AT END MOVE "Y" TO MSG-IN-EOF
+        END-READ.
+
+        Read-Checkpoint.
+        MOVE 0 TO WS-RESTART-COUNT.
+        OPEN INPUT CHECKPOINT-FILE.
+        IF CHECKPOINT-STATUS = "00"
+            READ CHECKPOINT-FILE
+                AT END CONTINUE
+                NOT AT END MOVE CKP-COUNT TO WS-RESTART-COUNT
+            END-READ
+            CLOSE CHECKPOINT-FILE
+        END-IF.
+
+        Write-Checkpoint.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        IF CHECKPOINT-STATUS NOT = "00"
+            DISPLAY "Unable to open CAESARCKP.DAT for checkpoint write, "
+                "status " CHECKPOINT-STATUS
+            STOP RUN
+        END-IF.
+        MOVE WS-RECORD-COUNT TO CKP-COUNT.
+        WRITE CHECKPOINT-RECORD.
+        CLOSE CHECKPOINT-FILE.
+
+        Process-Message.
+        MOVE 0 TO WS-RAW-LENGTH.
+        INSPECT FUNCTION REVERSE(MSG-IN-RECORD) TALLYING WS-RAW-LENGTH
+            FOR LEADING SPACES.
+        COMPUTE WS-RAW-LENGTH = LENGTH OF MSG-IN-RECORD - WS-RAW-LENGTH.
+        IF WS-RAW-LENGTH > 99
+            MOVE SPACES TO EXCEPTION-RECORD
+            MOVE "MESSAGE EXCEEDS 99-CHARACTER FIELD - TRUNCATED"
+                TO EXC-REASON
+            MOVE 0 TO WS-EXC-POSITION
+            PERFORM Write-Exception
+        END-IF.
+
+        MOVE MSG-IN-RECORD TO Result.
         MOVE FUNCTION TRIM(Result) TO Result.
-                
+
   			MOVE 0 TO stringLength.
     		INSPECT FUNCTION REVERSE(Result) TALLYING stringLength FOR LEADING SPACES.
     		COMPUTE stringLength = Length of Result - stringLength.
-    			
+
+    		PERFORM Validate-Message.
+
     		DISPLAY " ".
-    		DISPLAY "Test String: HAL".
+    		DISPLAY "Test String: " FUNCTION TRIM(MSG-IN-RECORD).
     		DISPLAY " ".
     		DISPLAY "Encrypt".
+    			MOVE 1 TO i.
     			PERFORM Encrypt stringLength TIMES
     			MOVE 1 TO i.
     			DISPLAY " ".
@@ -55,197 +288,203 @@ IDENTIFICATION DIVISION.
     			DISPLAY " ".
     			PERFORM Solve
     			DISPLAY " ".
-    			STOP RUN.
-    	
+    			PERFORM Write-Audit-Record.
+
+    	Validate-Message.
+    			PERFORM VARYING WS-EXC-POSITION FROM 1 BY 1
+    					UNTIL WS-EXC-POSITION > stringLength
+    				MOVE Result(WS-EXC-POSITION:1) TO searchChar
+    				IF searchChar NOT = SPACE
+    					MOVE 0 TO CharCount
+    					INSPECT atoz TALLYING CharCount FOR CHARACTERS
+    						BEFORE INITIAL searchChar
+    					IF CharCount >= maxShift
+    						MOVE SPACES TO EXCEPTION-RECORD
+    						MOVE "UNSUPPORTED CHARACTER - PASSED THROUGH UNSHIFTED"
+    							TO EXC-REASON
+    						MOVE searchChar TO EXC-CHAR
+    						PERFORM Write-Exception
+    					END-IF
+    				END-IF
+    			END-PERFORM.
+
+    	Write-Exception.
+    			MOVE FUNCTION TRIM(MSG-IN-RECORD) TO EXC-MESSAGE.
+    			MOVE WS-EXC-POSITION TO EXC-POSITION.
+    			WRITE EXCEPTION-RECORD.
+
+    	Write-Audit-Record.
+    			MOVE SPACES TO AUDIT-RECORD.
+    			MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+    			MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP.
+    			MOVE WS-OPERATOR TO AUDIT-OPERATOR.
+    			MOVE WS-CIPHER-MODE TO AUDIT-CIPHER-MODE.
+    			IF WS-CIPHER-MODE = 2
+    				MOVE 0 TO AUDIT-SHIFT
+    				MOVE WS-KEYWORD TO AUDIT-KEYWORD
+    			ELSE
+    				MOVE stringShift TO AUDIT-SHIFT
+    				MOVE SPACES TO AUDIT-KEYWORD
+    			END-IF.
+    			MOVE stringLength TO AUDIT-INPUT-LEN.
+    			WRITE AUDIT-RECORD.
+
     	Encrypt.
     			MOVE " " TO searchChar.
     			MOVE Result(i:i) TO searchChar.
-    			MOVE 0 TO CharCount.
-    			
-    			INSPECT atoz TALLYING CharCount FOR CHARACTERS
-          BEFORE INITIAL searchChar.
-          IF CharCount < 27 
-                COMPUTE shiftPos = (CharCount + 1) + stringShift
-                IF shiftPos > 26
-                        COMPUTE shiftPos = shiftPos - 26
-                END-IF
-                MOVE atoz(shiftPos:1) TO searchChar
-          END-IF.
+    			PERFORM Set-Key-Char.
+    			MOVE "E" TO WS-CIPHER-FUNCTION.
+    			COMPUTE WS-CIPHER-SHIFT = stringShift.
+    			CALL "CIPHERMOD" USING WS-CIPHER-MODE WS-CIPHER-FUNCTION
+    				atoz maxShift searchChar WS-CIPHER-SHIFT WS-KEY-CHAR
+    				WS-CIPHER-RC.
 
     			MOVE searchChar TO newString(i:i).
     			ADD i, 1 GIVING i.
     			DISPLAY searchChar WITH NO ADVANCING.
-    	
-    	
+
+
     	Decrypt.
     			MOVE " " TO searchChar.
     			MOVE newString(i:i) TO searchChar.
-    			MOVE 0 TO CharCount.
-    			
-    			INSPECT atoz TALLYING CharCount for CHARACTERS
-    				BEFORE INITIAL searchChar.
-    				
-    			IF CharCount < 27 
-    					    COMPUTE shiftPos = (CharCount + 1) - stringShift
-                        IF shiftPos < 1
-                                COMPUTE shiftPos = shiftPos + 26
-                        END-IF
-    					    MOVE atoz(shiftPos:1) TO searchChar
-
-
-    			END-IF.
+    			PERFORM Set-Key-Char.
+    			MOVE "D" TO WS-CIPHER-FUNCTION.
+    			COMPUTE WS-CIPHER-SHIFT = stringShift.
+    			CALL "CIPHERMOD" USING WS-CIPHER-MODE WS-CIPHER-FUNCTION
+    				atoz maxShift searchChar WS-CIPHER-SHIFT WS-KEY-CHAR
+    				WS-CIPHER-RC.
     			ADD i, 1 GIVING i.
     			DISPLAY searchChar WITH NO ADVANCING.
-    			
-    			
-    			
-    			
-    	Solve-Decrypt.
-      MOVE FUNCTION UPPER-CASE(Result(sIndex:1)) TO searchChar.
-      MOVE 0 TO CharCount.
-      INSPECT atoz TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar.
-      IF CharCount >= 0
-           COMPUTE oldPos = CharCount + 1
-           COMPUTE shiftPos = FUNCTION MOD((oldPos - 1) + (currentShift - 26), 26) + 1
-           MOVE atoz(shiftPos:1) TO searchChar
-      END-IF.
-      DISPLAY searchChar WITH NO ADVANCING.
 
+    	Set-Key-Char.
+    			MOVE SPACE TO WS-KEY-CHAR.
+    			IF WS-CIPHER-MODE = 2
+    				COMPUTE WS-KEY-POS = FUNCTION MOD(i - 1, WS-KEY-LEN) + 1
+    				MOVE WS-KEYWORD(WS-KEY-POS:1) TO WS-KEY-CHAR
+    			END-IF.
 
 
 
 
+    	Solve-Decrypt.
+      MOVE Result(sIndex:1) TO searchChar.
+      MOVE "D" TO WS-CIPHER-FUNCTION.
+      COMPUTE WS-CIPHER-SHIFT = maxShift - currentShift.
+      CALL "CIPHERMOD" USING WS-SOLVE-MODE WS-CIPHER-FUNCTION
+           atoz maxShift searchChar WS-CIPHER-SHIFT WS-KEY-CHAR
+           WS-CIPHER-RC.
+      MOVE searchChar TO CAND-TEXT(NUM-CANDIDATES)(sIndex:1).
 
+    Score-Candidate.
+      MOVE 0 TO SCORE-TEMP.
+      MOVE 0 TO SCORE-CHAR-COUNT.
+      PERFORM VARYING CHK-POS FROM 1 BY 1 UNTIL CHK-POS > FUNCTION LENGTH(COMMON-CHARS)
+           INSPECT CAND-TEXT(CIDX)(1:stringLength) TALLYING SCORE-TEMP
+               FOR ALL COMMON-CHARS(CHK-POS:1)
+      END-PERFORM.
+      PERFORM VARYING SCR-POS FROM 1 BY 1 UNTIL SCR-POS > stringLength
+           IF CAND-TEXT(CIDX)(SCR-POS:1) IS ALPHABETIC
+                ADD 1 TO SCORE-CHAR-COUNT
+           END-IF
+      END-PERFORM.
+      IF SCORE-CHAR-COUNT > 0
+           COMPUTE CAND-SCORE(CIDX) = (SCORE-TEMP * 100) / SCORE-CHAR-COUNT
+      ELSE
+           MOVE 0 TO CAND-SCORE(CIDX)
+      END-IF.
 
     Solve.
-      PERFORM VARYING loopShift FROM 26 BY -1 UNTIL loopShift < 0
+      MOVE 0 TO NUM-CANDIDATES.
+      PERFORM VARYING loopShift FROM maxShift BY -1 UNTIL loopShift < 0
            MOVE loopShift TO currentShift
-           COMPUTE displayShift = currentShift
-           DISPLAY "Caesar " displayShift ": " WITH NO ADVANCING
-           MOVE 1 TO sIndex
+           ADD 1 TO NUM-CANDIDATES
+           MOVE currentShift TO CAND-SHIFT(NUM-CANDIDATES)
+           MOVE SPACES TO CAND-TEXT(NUM-CANDIDATES)
            PERFORM Solve-Decrypt VARYING sIndex FROM 1 BY 1 UNTIL sIndex > stringLength
-           DISPLAY " "
       END-PERFORM.
 
+      MOVE 1 TO BEST-INDEX.
+      MOVE 0 TO BEST-SCORE.
+      PERFORM VARYING CIDX FROM 1 BY 1 UNTIL CIDX > NUM-CANDIDATES
+           PERFORM Score-Candidate
+           IF CAND-SCORE(CIDX) > BEST-SCORE
+                MOVE CAND-SCORE(CIDX) TO BEST-SCORE
+                MOVE CIDX TO BEST-INDEX
+           END-IF
+      END-PERFORM.
 
+      MOVE RPT-LINES-PER-PAGE TO RPT-LINE-COUNT.
+      PERFORM VARYING CIDX FROM 1 BY 1 UNTIL CIDX > NUM-CANDIDATES
+           COMPUTE displayShift = CAND-SHIFT(CIDX)
+           IF CIDX = BEST-INDEX
+                DISPLAY "Caesar " displayShift ": " CAND-TEXT(CIDX)
+                    " <== BEST GUESS"
+           ELSE
+                DISPLAY "Caesar " displayShift ": " CAND-TEXT(CIDX)
+           END-IF
+           PERFORM Write-Report-Line
+      END-PERFORM.
 
-IDENTIFICATION DIVISION. 
-        PROGRAM-ID. CAESAR-CIPHER.
-        
-        ENVIRONMENT DIVISION.
-        
-        DATA DIVISION.
-        
-        WORKING-STORAGE SECTION.
-        01 testString PIC x(99) VALUE "HAL".
-        01 Result PIC x(99). 
-        01 newString PIC x(99).
-        01 atoz PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
-        01 stringLength PIC 99.
-        01 stringShift PIC 99 VALUE 2.
-        01 CharCount PIC 99.
-        01 searchChar PIC x(1).
-        01 shiftPos PIC 99.
-        01 maxShift PIC 99 VALUE 26.
-        01 adjustedMaxShift PIC 99.
-        01 i PIC 99 VALUE 1.
-        01 displayShift PIC 99.
-        01 sIndex PIC 99 VALUE 1.
-        01 currentShift PIC S99.
-        01 n PIC 99.
-        01 loopShift PIC S99.
-        01 oldPos PIC 99.
-
-        
-        PROCEDURE DIVISION. 
-        
-        MOVE FUNCTION UPPER-CASE(testString) TO Result.
-        MOVE FUNCTION TRIM(Result) TO Result.
-                
-  			MOVE 0 TO stringLength.
-    		INSPECT FUNCTION REVERSE(Result) TALLYING stringLength FOR LEADING SPACES.
-    		COMPUTE stringLength = Length of Result - stringLength.
-    			
-    		DISPLAY " ".
-    		DISPLAY "Test String: HAL".
-    		DISPLAY " ".
-    		DISPLAY "Encrypt".
-    		PERFORM Encrypt stringLength TIMES
-    		  MOVE 1 TO i.
-    			DISPLAY " ".
-    			DISPLAY "Decrypt".
-    			PERFORM Decrypt stringLength TIMES
-    			    DISPLAY " ".
-    			    MOVE maxShift TO adjustedMaxShift.
-    			    ADD adjustedMaxShift, 1 GIVING adjustedMaxShift
-    			    DISPLAY " ".
-    			    DISPLAY " ".
-    			    DISPLAY "Solve".
-    			    DISPLAY " ".
-    			    PERFORM Solve
-    			        DISPLAY " ".
-    			        STOP RUN.
-    	
-    	  Encrypt.
-    		MOVE " " TO searchChar.
-    		MOVE Result(i:i) TO searchChar.
-    		MOVE 0 TO CharCount.
-    			
-    		INSPECT atoz TALLYING CharCount FOR CHARACTERS
-        BEFORE INITIAL searchChar.
-        IF CharCount < 27 
-              COMPUTE shiftPos = (CharCount + 1) + stringShift
-              IF shiftPos > 26
-                    COMPUTE shiftPos = shiftPos - 26
-              END-IF
-              MOVE atoz(shiftPos:1) TO searchChar
-        END-IF.
-
-    		MOVE searchChar TO newString(i:i).
-    		ADD i, 1 GIVING i.
-    	  DISPLAY searchChar WITH NO ADVANCING.
-    	
-    	
-    	  Decrypt.
-    		MOVE " " TO searchChar.
-    		MOVE newString(i:i) TO searchChar.
-    		MOVE 0 TO CharCount.
-    			
-    		INSPECT atoz TALLYING CharCount for CHARACTERS
-    		BEFORE INITIAL searchChar.
-    				
-    		IF CharCount < 27 
-    			    COMPUTE shiftPos = (CharCount + 1) - stringShift
-              IF shiftPos < 1
-                    COMPUTE shiftPos = shiftPos + 26
-              END-IF
-    					    MOVE atoz(shiftPos:1) TO searchChar
-    		END-IF.
-    		ADD i, 1 GIVING i.
-    		DISPLAY searchChar WITH NO ADVANCING.
-    			
-    			
-        Solve-Decrypt.
-        MOVE FUNCTION UPPER-CASE(Result(sIndex:1)) TO searchChar.
-        MOVE 0 TO CharCount.
-        INSPECT atoz TALLYING CharCount FOR CHARACTERS BEFORE INITIAL searchChar.
-        IF CharCount >= 0
-              COMPUTE oldPos = CharCount + 1
-              COMPUTE shiftPos = FUNCTION MOD((oldPos - 1) + (currentShift - 26), 26) + 1
-              MOVE atoz(shiftPos:1) TO searchChar
-        END-IF.
-        DISPLAY searchChar WITH NO ADVANCING.
-
-
-        Solve.
-        PERFORM VARYING loopShift FROM 26 BY -1 UNTIL loopShift < 0
-             MOVE loopShift TO currentShift
-             COMPUTE displayShift = currentShift
-             DISPLAY "Caesar " displayShift ": " WITH NO ADVANCING
-             MOVE 1 TO sIndex
-             PERFORM Solve-Decrypt VARYING sIndex FROM 1 BY 1 UNTIL sIndex > stringLength
-                  DISPLAY " "
-             END-PERFORM.
+      MOVE CAND-SHIFT(BEST-INDEX) TO BEST-SHIFT.
+      MOVE CAND-TEXT(BEST-INDEX) TO BEST-TEXT.
+      COMPUTE displayShift = BEST-SHIFT.
+      DISPLAY " ".
+      DISPLAY "Most likely plaintext (shift " displayShift
+          ", score " BEST-SCORE "): " FUNCTION TRIM(BEST-TEXT).
+      PERFORM Write-Report-Footer.
 
+    Write-Report-Header.
+      ADD 1 TO RPT-PAGE-NUM.
+      MOVE SPACES TO SOLVE-REPORT-RECORD.
+      STRING "CAESAR-CIPHER SOLVE REPORT" DELIMITED BY SIZE
+          "          PAGE " DELIMITED BY SIZE
+          RPT-PAGE-NUM DELIMITED BY SIZE
+          INTO SOLVE-REPORT-RECORD
+      END-STRING.
+      WRITE SOLVE-REPORT-RECORD.
+      MOVE SPACES TO SOLVE-REPORT-RECORD.
+      WRITE SOLVE-REPORT-RECORD.
+      MOVE "SHIFT  DECODED TEXT" TO SOLVE-REPORT-RECORD.
+      WRITE SOLVE-REPORT-RECORD.
+      MOVE ALL "-" TO SOLVE-REPORT-RECORD.
+      WRITE SOLVE-REPORT-RECORD.
+      MOVE 0 TO RPT-LINE-COUNT.
 
+    Write-Report-Line.
+      IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+           PERFORM Write-Report-Header
+      END-IF.
+      MOVE CAND-SHIFT(CIDX) TO RPT-SHIFT-EDIT.
+      MOVE SPACES TO SOLVE-REPORT-RECORD.
+      IF CIDX = BEST-INDEX
+           STRING RPT-SHIFT-EDIT DELIMITED BY SIZE
+               "    " DELIMITED BY SIZE
+               FUNCTION TRIM(CAND-TEXT(CIDX)) DELIMITED BY SIZE
+               "  <== BEST GUESS" DELIMITED BY SIZE
+               INTO SOLVE-REPORT-RECORD
+           END-STRING
+      ELSE
+           STRING RPT-SHIFT-EDIT DELIMITED BY SIZE
+               "    " DELIMITED BY SIZE
+               FUNCTION TRIM(CAND-TEXT(CIDX)) DELIMITED BY SIZE
+               INTO SOLVE-REPORT-RECORD
+           END-STRING
+      END-IF.
+      WRITE SOLVE-REPORT-RECORD.
+      ADD 1 TO RPT-LINE-COUNT.
 
+    Write-Report-Footer.
+      MOVE BEST-SHIFT TO RPT-SHIFT-EDIT.
+      MOVE BEST-SCORE TO RPT-SCORE-EDIT.
+      MOVE SPACES TO SOLVE-REPORT-RECORD.
+      WRITE SOLVE-REPORT-RECORD.
+      MOVE SPACES TO SOLVE-REPORT-RECORD.
+      STRING "MOST LIKELY PLAINTEXT (SHIFT " DELIMITED BY SIZE
+          RPT-SHIFT-EDIT DELIMITED BY SIZE
+          ", SCORE " DELIMITED BY SIZE
+          RPT-SCORE-EDIT DELIMITED BY SIZE
+          "): " DELIMITED BY SIZE
+          FUNCTION TRIM(BEST-TEXT) DELIMITED BY SIZE
+          INTO SOLVE-REPORT-RECORD
+      END-STRING.
+      WRITE SOLVE-REPORT-RECORD.
