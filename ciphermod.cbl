@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIPHERMOD.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CHAR-POS      PIC 99.
+       01 WS-KEY-POS       PIC 99.
+       01 WS-EFF-SHIFT     PIC S999.
+       01 WS-NEW-POS       PIC 999.
+
+       LINKAGE SECTION.
+       01 LKM-MODE         PIC 9.
+      * 1 = CAESAR (fixed shift), 2 = VIGENERE (keyword-driven shift)
+       01 LKM-FUNCTION     PIC X.
+      * "E" = encrypt, "D" = decrypt
+       01 LKM-ALPHABET     PIC X(62).
+       01 LKM-ALPHA-LEN    PIC 99.
+       01 LKM-CHAR         PIC X.
+      * character to transform, updated in place
+       01 LKM-SHIFT        PIC S999.
+      * CAESAR mode: the shift amount. Ignored in VIGENERE mode.
+       01 LKM-KEY-CHAR     PIC X.
+      * VIGENERE mode: keyword character for this position. Ignored
+      * in CAESAR mode.
+       01 LKM-RETURN-CODE  PIC 9.
+      * 0 = shifted, 1 = LKM-CHAR not in LKM-ALPHABET, left unchanged
+
+       PROCEDURE DIVISION USING LKM-MODE LKM-FUNCTION LKM-ALPHABET
+           LKM-ALPHA-LEN LKM-CHAR LKM-SHIFT LKM-KEY-CHAR
+           LKM-RETURN-CODE.
+
+       MAIN-PARA.
+           MOVE 0 TO LKM-RETURN-CODE.
+           MOVE 0 TO WS-CHAR-POS.
+           INSPECT LKM-ALPHABET TALLYING WS-CHAR-POS FOR CHARACTERS
+               BEFORE INITIAL LKM-CHAR.
+           IF WS-CHAR-POS >= LKM-ALPHA-LEN
+               MOVE 1 TO LKM-RETURN-CODE
+           ELSE
+               PERFORM COMPUTE-EFFECTIVE-SHIFT
+               IF LKM-FUNCTION = "E"
+                   COMPUTE WS-NEW-POS =
+                       FUNCTION MOD(WS-CHAR-POS + WS-EFF-SHIFT,
+                           LKM-ALPHA-LEN)
+               ELSE
+                   COMPUTE WS-NEW-POS =
+                       FUNCTION MOD(WS-CHAR-POS - WS-EFF-SHIFT
+                           + (LKM-ALPHA-LEN * 1000), LKM-ALPHA-LEN)
+               END-IF
+               MOVE LKM-ALPHABET(WS-NEW-POS + 1:1) TO LKM-CHAR
+           END-IF.
+           GOBACK.
+
+       COMPUTE-EFFECTIVE-SHIFT.
+           IF LKM-MODE = 2
+               MOVE 0 TO WS-KEY-POS
+               INSPECT LKM-ALPHABET TALLYING WS-KEY-POS FOR CHARACTERS
+                   BEFORE INITIAL LKM-KEY-CHAR
+               IF WS-KEY-POS >= LKM-ALPHA-LEN
+                   MOVE 0 TO WS-EFF-SHIFT
+               ELSE
+                   MOVE WS-KEY-POS TO WS-EFF-SHIFT
+               END-IF
+           ELSE
+               MOVE LKM-SHIFT TO WS-EFF-SHIFT
+           END-IF.
