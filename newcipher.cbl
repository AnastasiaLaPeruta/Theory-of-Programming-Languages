@@ -1,74 +1,315 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. NEWCIPHER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "data/NEWCIPIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+           SELECT OUT-FILE ASSIGN TO "NEWCIPOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OUT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "NEWCIPAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "NEWCIPCKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "NEWCIPEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-MSG-ID      PIC X(6).
+           05 TRANS-SHIFT       PIC 99.
+           05 TRANS-TEXT        PIC X(25).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKP-COUNT          PIC 9(6).
+
+       FD OUT-FILE.
+       01 OUT-RECORD.
+           05 OUT-MSG-ID        PIC X(6).
+           05 OUT-ENC           PIC X(25).
+           05 OUT-DEC           PIC X(25).
+
+       FD AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUDIT-TIMESTAMP   PIC X(21).
+           05 FILLER            PIC X.
+           05 AUDIT-OPERATOR    PIC X(20).
+           05 FILLER            PIC X.
+           05 AUDIT-MSG-ID      PIC X(6).
+           05 FILLER            PIC X.
+           05 AUDIT-SHIFT       PIC 99.
+           05 FILLER            PIC X.
+           05 AUDIT-INPUT-LEN   PIC 999.
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EXC-MSG-ID        PIC X(6).
+           05 FILLER            PIC X.
+           05 EXC-REASON        PIC X(40).
+           05 FILLER            PIC X.
+           05 EXC-CHAR          PIC X.
+           05 FILLER            PIC X.
+           05 EXC-POSITION      PIC 99.
+
        WORKING-STORAGE SECTION.
-       * Encryption/Decryption section
-       01 ENC-IN        PIC X(25) VALUE "OPERATION DAYBREAK".
+       01 TRANS-STATUS  PIC XX.
+       01 OUT-STATUS    PIC XX.
+       01 AUDIT-STATUS  PIC XX.
+       01 CHECKPOINT-STATUS PIC XX.
+       01 EXCEPTION-STATUS PIC XX.
+       01 WS-EXC-POSITION PIC 99.
+       01 WS-TRIM-LEN PIC 99.
+       01 TRANS-EOF     PIC X     VALUE "N".
+       01 WS-PARM-SHIFT PIC 99    VALUE 0.
+       01 DEFAULT-SHIFT PIC 99    VALUE 2.
+       01 WS-OPERATOR   PIC X(20).
+       01 WS-TIMESTAMP  PIC X(21).
+       01 WS-RECORD-COUNT   PIC 9(6) VALUE 0.
+       01 WS-RESTART-COUNT  PIC 9(6) VALUE 0.
+       01 WS-SKIP-COUNT     PIC 9(6) VALUE 0.
+       01 CHECKPOINT-INTERVAL PIC 99 VALUE 5.
+
+      * Encryption/Decryption section
+       01 ENC-IN        PIC X(25) VALUE SPACES.
        01 ENC-OUT       PIC X(25) VALUE SPACES.
        01 DEC-OUT       PIC X(25) VALUE SPACES.
        01 ENC-SHIFT     PIC 99    VALUE 2.
        01 IDX           PIC 99    VALUE 1.
        01 CUR-CHR       PIC X     VALUE SPACE.
-       01 BASE          PIC 99    VALUE 0.
-       01 NEWCODE       PIC 99    VALUE 0.
        01 LEN-ENC       PIC 99    VALUE 0.
-       
-       * Solve section (using predetermined text "HAL")
+
+      * Solve section (using predetermined text "HAL")
        01 SOL-IN        PIC X(3)  VALUE "HAL".
        01 SOL-OUT       PIC X(3)  VALUE SPACES.
-       01 SOL-SHIFT     PIC 99    VALUE 0.
+       01 SOL-SHIFT     PIC S99   VALUE 0.
+       01 DISP-SHIFT    PIC 99    VALUE 0.
        01 LEN-SOL       PIC 99    VALUE 0.
-       01 MAX-SHIFT     PIC 99    VALUE 26.
-       
+       01 MAX-SHIFT     PIC 99    VALUE 62.
+
+      * Shared cipher module linkage (CIPHERMOD)
+       01 WS-ALPHABET     PIC X(62) VALUE
+       "ABCDEFGHIJKLMNOPQRSTUVWXYZabcdefghijklmnopqrstuvwxyz0123456789".
+       01 WS-ALPHA-LEN    PIC 99    VALUE 62.
+       01 WS-CIPHER-MODE  PIC 9     VALUE 1.
+       01 WS-CIPHER-FUNCTION PIC X.
+       01 WS-CIPHER-SHIFT PIC S999.
+       01 WS-KEY-CHAR     PIC X     VALUE SPACE.
+       01 WS-CIPHER-RC    PIC 9.
+
        PROCEDURE DIVISION.
        MAIN.
-           * ----- ENCRYPTION -----
-           DISPLAY "Encrypt:".
+           PERFORM GET-PARAMETERS.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT TRANS-FILE.
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY "Unable to open data/NEWCIPIN.DAT, status "
+                   TRANS-STATUS
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF.
+           IF OUT-STATUS NOT = "00"
+               DISPLAY "Unable to open NEWCIPOUT.DAT, status "
+                   OUT-STATUS
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           IF AUDIT-STATUS NOT = "00"
+               DISPLAY "Unable to open NEWCIPAUD.DAT, status "
+                   AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF EXCEPTION-STATUS NOT = "00"
+               DISPLAY "Unable to open NEWCIPEXC.DAT, status "
+                   EXCEPTION-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT.
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "Restarting after checkpoint, skipping "
+                   WS-RESTART-COUNT " completed record(s)."
+               PERFORM READ-TRANSACTION
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                   OR TRANS-EOF = "Y"
+           END-IF.
+
+           PERFORM READ-TRANSACTION.
+           PERFORM UNTIL TRANS-EOF = "Y"
+               PERFORM PROCESS-TRANSACTION
+               ADD 1 TO WS-RECORD-COUNT
+               IF FUNCTION MOD(WS-RECORD-COUNT, CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               PERFORM READ-TRANSACTION
+           END-PERFORM.
+
+           MOVE 0 TO WS-RECORD-COUNT.
+           PERFORM WRITE-CHECKPOINT.
+
+           CLOSE TRANS-FILE.
+           CLOSE OUT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE EXCEPTION-FILE.
+
+           PERFORM SOLVE-PARA.
+           STOP RUN.
+
+       GET-PARAMETERS.
+           DISPLAY "Enter default shift (control card, blank keeps "
+               "default 2): " WITH NO ADVANCING.
+           ACCEPT WS-PARM-SHIFT FROM SYSIN.
+           IF WS-PARM-SHIFT > 0
+               MOVE WS-PARM-SHIFT TO DEFAULT-SHIFT
+           END-IF.
+           ACCEPT WS-OPERATOR FROM ENVIRONMENT "USER".
+
+       READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END MOVE "Y" TO TRANS-EOF
+           END-READ.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE CKP-COUNT TO WS-RESTART-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "Unable to open NEWCIPCKP.DAT for checkpoint "
+                   "write, status " CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-RECORD-COUNT TO CKP-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       PROCESS-TRANSACTION.
+           MOVE TRANS-TEXT TO ENC-IN.
+           IF TRANS-SHIFT > 0
+               MOVE TRANS-SHIFT TO ENC-SHIFT
+           ELSE
+               MOVE DEFAULT-SHIFT TO ENC-SHIFT
+           END-IF.
            COMPUTE LEN-ENC = FUNCTION LENGTH(ENC-IN).
+           PERFORM VALIDATE-TRANSACTION.
+
+      * ----- ENCRYPTION -----
+           DISPLAY "Encrypt " TRANS-MSG-ID ":".
+           MOVE "E" TO WS-CIPHER-FUNCTION.
+           COMPUTE WS-CIPHER-SHIFT = ENC-SHIFT.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > LEN-ENC
                MOVE ENC-IN(IDX:1) TO CUR-CHR
-               IF CUR-CHR >= "A" AND CUR-CHR <= "Z"
-                   COMPUTE BASE = FUNCTION ORD(CUR-CHR) - FUNCTION ORD("A")
-                   COMPUTE NEWCODE = (BASE + ENC-SHIFT) MOD 26
-                   COMPUTE NEWCODE = NEWCODE + FUNCTION ORD("A")
-                   MOVE FUNCTION CHAR(NEWCODE) TO ENC-OUT(IDX:1)
-               ELSE
-                   MOVE CUR-CHR TO ENC-OUT(IDX:1)
-               END-IF
+               CALL "CIPHERMOD" USING WS-CIPHER-MODE WS-CIPHER-FUNCTION
+                   WS-ALPHABET WS-ALPHA-LEN CUR-CHR WS-CIPHER-SHIFT
+                   WS-KEY-CHAR WS-CIPHER-RC
+               MOVE CUR-CHR TO ENC-OUT(IDX:1)
            END-PERFORM.
            DISPLAY ENC-OUT.
-           
-           * ----- DECRYPTION -----
-           DISPLAY "Decrypt:".
+
+      * ----- DECRYPTION -----
+           DISPLAY "Decrypt " TRANS-MSG-ID ":".
+           MOVE "D" TO WS-CIPHER-FUNCTION.
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > LEN-ENC
                MOVE ENC-OUT(IDX:1) TO CUR-CHR
-               IF CUR-CHR >= "A" AND CUR-CHR <= "Z"
-                   COMPUTE BASE = FUNCTION ORD(CUR-CHR) - FUNCTION ORD("A")
-                   COMPUTE NEWCODE = (BASE - ENC-SHIFT + 26) MOD 26
-                   COMPUTE NEWCODE = NEWCODE + FUNCTION ORD("A")
-                   MOVE FUNCTION CHAR(NEWCODE) TO DEC-OUT(IDX:1)
-               ELSE
-                   MOVE CUR-CHR TO DEC-OUT(IDX:1)
-               END-IF
+               CALL "CIPHERMOD" USING WS-CIPHER-MODE WS-CIPHER-FUNCTION
+                   WS-ALPHABET WS-ALPHA-LEN CUR-CHR WS-CIPHER-SHIFT
+                   WS-KEY-CHAR WS-CIPHER-RC
+               MOVE CUR-CHR TO DEC-OUT(IDX:1)
            END-PERFORM.
            DISPLAY DEC-OUT.
-           
-           * ----- SOLVE (BRUTE FORCE) -----
+
+           MOVE TRANS-MSG-ID TO OUT-MSG-ID.
+           MOVE ENC-OUT TO OUT-ENC.
+           MOVE DEC-OUT TO OUT-DEC.
+           WRITE OUT-RECORD.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+       VALIDATE-TRANSACTION.
+           COMPUTE WS-TRIM-LEN = FUNCTION LENGTH(FUNCTION TRIM(ENC-IN)).
+           IF WS-TRIM-LEN = LEN-ENC
+               MOVE SPACES TO EXCEPTION-RECORD
+               MOVE TRANS-MSG-ID TO EXC-MSG-ID
+               MOVE "FIELD FULL - POSSIBLE TRUNCATION" TO EXC-REASON
+               MOVE 0 TO EXC-POSITION
+               PERFORM WRITE-EXCEPTION
+           END-IF.
+           PERFORM VARYING WS-EXC-POSITION FROM 1 BY 1
+                   UNTIL WS-EXC-POSITION > LEN-ENC
+               MOVE ENC-IN(WS-EXC-POSITION:1) TO CUR-CHR
+               IF CUR-CHR NOT = SPACE
+                       AND (CUR-CHR < "A" OR CUR-CHR > "Z")
+                       AND (CUR-CHR < "a" OR CUR-CHR > "z")
+                       AND (CUR-CHR < "0" OR CUR-CHR > "9")
+                   MOVE SPACES TO EXCEPTION-RECORD
+                   MOVE TRANS-MSG-ID TO EXC-MSG-ID
+                   MOVE "UNSUPPORTED CHARACTER" TO EXC-REASON
+                   MOVE CUR-CHR TO EXC-CHAR
+                   MOVE WS-EXC-POSITION TO EXC-POSITION
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+           END-PERFORM.
+
+       WRITE-EXCEPTION.
+           WRITE EXCEPTION-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP.
+           MOVE WS-OPERATOR TO AUDIT-OPERATOR.
+           MOVE TRANS-MSG-ID TO AUDIT-MSG-ID.
+           MOVE ENC-SHIFT TO AUDIT-SHIFT.
+           MOVE WS-TRIM-LEN TO AUDIT-INPUT-LEN.
+           WRITE AUDIT-RECORD.
+
+       SOLVE-PARA.
+      * ----- SOLVE (BRUTE FORCE) -----
            DISPLAY "Solve:".
            COMPUTE LEN-SOL = FUNCTION LENGTH(SOL-IN).
-           PERFORM VARYING SOL-SHIFT FROM MAX-SHIFT BY -1 UNTIL SOL-SHIFT < 0
+           MOVE "E" TO WS-CIPHER-FUNCTION.
+           PERFORM VARYING SOL-SHIFT FROM MAX-SHIFT BY -1 UNTIL
+                   SOL-SHIFT < 0
                MOVE SPACES TO SOL-OUT
+               COMPUTE WS-CIPHER-SHIFT = SOL-SHIFT
                PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > LEN-SOL
                    MOVE SOL-IN(IDX:1) TO CUR-CHR
-                   IF CUR-CHR >= "A" AND CUR-CHR <= "Z"
-                       COMPUTE BASE = FUNCTION ORD(CUR-CHR) - FUNCTION ORD("A")
-                       COMPUTE NEWCODE = (BASE + SOL-SHIFT) MOD 26
-                       COMPUTE NEWCODE = NEWCODE + FUNCTION ORD("A")
-                       MOVE FUNCTION CHAR(NEWCODE) TO SOL-OUT(IDX:1)
-                   ELSE
-                       MOVE CUR-CHR TO SOL-OUT(IDX:1)
-                   END-IF
-               END-PERFORM.
-               DISPLAY "Caesar " SOL-SHIFT ": " SOL-OUT
+                   CALL "CIPHERMOD" USING WS-CIPHER-MODE
+                       WS-CIPHER-FUNCTION WS-ALPHABET WS-ALPHA-LEN
+                       CUR-CHR WS-CIPHER-SHIFT WS-KEY-CHAR WS-CIPHER-RC
+                   MOVE CUR-CHR TO SOL-OUT(IDX:1)
+               END-PERFORM
+               COMPUTE DISP-SHIFT = SOL-SHIFT
+               DISPLAY "Caesar " DISP-SHIFT ": " SOL-OUT
            END-PERFORM.
-           STOP RUN.
